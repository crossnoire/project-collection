@@ -0,0 +1,17 @@
+000010*========================================================*
+000020* DL100E  -  WAREHOUSE-MANAGEMENT EXTRACT RECORD          *
+000030* FIXED-FORMAT HANDOFF TO THE WMS PALLET-BUILDING EXTRACT  *
+000040* JOB.  LOT NUMBER AND THE THREE ORIGINAL POWER-OF-N       *
+000050* FLAGS STAY IN THEIR ORIGINAL POSITIONS SO THE DOWNSTREAM *
+000060* JOB DOES NOT HAVE TO CHANGE; THE EXPONENTS WERE ADDED    *
+000070* LATER AND APPENDED AFTER THE FLAGS.                      *
+000080*========================================================*
+000090    01  DL100-EXT-RECORD.
+000100        05  DL100-EXT-NOMBR         PIC S9(04).
+000110        05  DL100-EXT-FLAG2         PIC X(01).
+000120        05  DL100-EXT-FLAG3         PIC X(01).
+000130        05  DL100-EXT-FLAG4         PIC X(01).
+000140        05  DL100-EXT-EXP2          PIC 9(02).
+000150        05  DL100-EXT-EXP3          PIC 9(02).
+000160        05  DL100-EXT-EXP4          PIC 9(02).
+000170        05  FILLER                  PIC X(10).
