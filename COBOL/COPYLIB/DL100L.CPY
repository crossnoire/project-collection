@@ -0,0 +1,16 @@
+000010*========================================================*
+000020* DL100L  -  PENDING LOT QUEUE RECORD LAYOUT             *
+000030* ONE RECORD PER LOT NUMBER AWAITING POWER CLASSIFICATION*
+000040* MAINTAINED ONLINE BY POWMNT, READ SEQUENTIALLY BY      *
+000050* POWER.  KEYED BY DL100-LOT-KEY FOR RANDOM MAINTENANCE   *
+000060* AND FOR INDEXED START/RESTART POSITIONING.              *
+000070*========================================================*
+000080    01  DL100-LOT-RECORD.
+000090        05  DL100-LOT-KEY           PIC 9(06).
+000100        05  DL100-LOT-NOMBR-RAW     PIC X(09).
+000110        05  DL100-LOT-STATUS        PIC X(01).
+000120            88  DL100-STAT-PENDING      VALUE "P".
+000130            88  DL100-STAT-DONE         VALUE "D".
+000140            88  DL100-STAT-REJECTED     VALUE "R".
+000150        05  DL100-LOT-ADDED-DATE    PIC 9(08).
+000160        05  FILLER                  PIC X(10).
