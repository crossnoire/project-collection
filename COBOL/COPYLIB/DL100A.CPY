@@ -0,0 +1,24 @@
+000010*========================================================*
+000020* DL100A  -  CLASSIFICATION AUDIT TRAIL RECORD            *
+000030* ONE LINE APPENDED PER LOT NUMBER EVALUATED, FOR THE      *
+000040* MONTHLY PACKAGING-COMPLIANCE REVIEW.                     *
+000050*========================================================*
+000060    01  DL100-AUD-RECORD.
+000070        05  DL100-AUD-TIMESTAMP     PIC 9(14).
+000080        05  FILLER                  PIC X(01) VALUE SPACE.
+000090        05  DL100-AUD-USER          PIC X(08).
+000100        05  FILLER                  PIC X(01) VALUE SPACE.
+000110        05  DL100-AUD-NOMBR         PIC S9(04).
+000120        05  FILLER                  PIC X(01) VALUE SPACE.
+000130        05  DL100-AUD-STR2          PIC X(05).
+000140        05  FILLER                  PIC X(01) VALUE SPACE.
+000150        05  DL100-AUD-STR3          PIC X(05).
+000160        05  FILLER                  PIC X(01) VALUE SPACE.
+000170        05  DL100-AUD-STR4          PIC X(05).
+000180        05  FILLER                  PIC X(01) VALUE SPACE.
+000190        05  DL100-AUD-EXP2          PIC 9(02).
+000200        05  FILLER                  PIC X(01) VALUE SPACE.
+000210        05  DL100-AUD-EXP3          PIC 9(02).
+000220        05  FILLER                  PIC X(01) VALUE SPACE.
+000230        05  DL100-AUD-EXP4          PIC 9(02).
+000240        05  FILLER                  PIC X(50).
