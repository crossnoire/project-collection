@@ -0,0 +1,25 @@
+000010*========================================================*
+000020* DL100C  -  BATCH CHECKPOINT/RESTART RECORD              *
+000030* REWRITTEN EVERY DL100-CHECKPOINT-INTERVAL RECORDS SO AN  *
+000040* ABENDED RUN CAN RESTART AFTER THE LAST LOT KEY           *
+000050* PROCESSED INSTEAD OF REPROCESSING THE WHOLE FILE.        *
+000055* DL100-CHK-COMPLETE IS "N" ON EVERY PERIODIC CHECKPOINT    *
+000056* AND IS ONLY SET TO "Y" WHEN 8000-FINISH WRITES THE FINAL  *
+000057* RECORD AT A CLEAN END OF JOB, SO THE NEXT RUN CAN TELL A  *
+000058* TRUE ABEND RESTART FROM A NORMAL NEXT-BATCH START.        *
+000060*========================================================*
+000070    01  DL100-CHK-RECORD.
+000080        05  DL100-CHK-LAST-KEY      PIC 9(06).
+000090        05  DL100-CHK-LAST-NOMBR    PIC S9(04).
+000100        05  DL100-CHK-COUNT         PIC 9(09).
+000110        05  DL100-CHK-TIMESTAMP     PIC 9(14).
+000120        05  DL100-CHK-REJECTS       PIC 9(09).
+000130        05  DL100-CHK-SUM-2-ONLY    PIC 9(09).
+000140        05  DL100-CHK-SUM-3-ONLY    PIC 9(09).
+000150        05  DL100-CHK-SUM-4-ONLY    PIC 9(09).
+000151        05  DL100-CHK-SUM-5-ONLY    PIC 9(09).
+000152        05  DL100-CHK-SUM-6-ONLY    PIC 9(09).
+000160        05  DL100-CHK-SUM-NONE      PIC 9(09).
+000165        05  DL100-CHK-COMPLETE      PIC X(01).
+000166            88  DL100-CHK-RUN-COMPLETE     VALUE "Y".
+000167            88  DL100-CHK-RUN-INCOMPLETE   VALUE "N".
