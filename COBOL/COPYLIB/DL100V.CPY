@@ -0,0 +1,11 @@
+000010*========================================================*
+000020* DL100V  -  DIVISOR CONFIGURATION RECORD                *
+000030* ONE LINE PER ACTIVE PACK-SIZE DIVISOR, READ AT START-UP *
+000040* BY POWER'S 1100-INIT-DIVISOR-TABLE.  MAINTAINED BY      *
+000050* WHOEVER OWNS THE DIVCFG FILE - ADDING A PACK SIZE IS A  *
+000060* NEW LINE IN THAT FILE, NOT A CHANGE REQUEST AGAINST     *
+000070* THIS PROGRAM.                                           *
+000080*========================================================*
+000090    01  DL100-DCF-RECORD.
+000100        05  DL100-DCF-DIVISOR       PIC 9(02).
+000110        05  FILLER                  PIC X(78).
