@@ -0,0 +1,11 @@
+000010*========================================================*
+000020* DL100F  -  SHIFT LOT-NUMBER PICK LIST FEED RECORD      *
+000030* ONE LOT NUMBER PER LINE, AS KEYED FROM A PRINTED PICK   *
+000040* LIST OR DROPPED BY THE HANDHELD SCANNER'S BATCH EXPORT. *
+000050* READ BY POWER'S 1150-LOAD-LOT-FEED AT START-UP AND      *
+000060* DRAINED INTO LOTQUEUE AS NEW PENDING RECORDS, SO A      *
+000070* SHIFT'S WORTH OF LOTS CAN BE LOADED WITHOUT AN OPERATOR  *
+000080* KEYING THEM ONE AT A TIME THROUGH POWMNT.                *
+000090*========================================================*
+000100    01  DL100-FEED-RECORD.
+000110        05  DL100-FEED-NOMBR-RAW    PIC X(09).
