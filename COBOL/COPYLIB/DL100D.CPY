@@ -0,0 +1,15 @@
+000010*========================================================*
+000020* DL100D  -  CONFIGURABLE DIVISOR TABLE                   *
+000030* ADD OR REMOVE A PACK-SIZE DIVISOR BY CHANGING            *
+000040* DL100-DIV-COUNT AND THE MOVE STATEMENTS IN POWER'S        *
+000050* 1000-INIT-DIVISOR-TABLE PARAGRAPH -- NO NEW DIVIDE        *
+000060* LOOP HAS TO BE HAND-CODED FOR A NEW PACK SIZE.            *
+000070*========================================================*
+000080    01  DL100-DIVISOR-TABLE.
+000090        05  DL100-DIV-COUNT         PIC 9(02) VALUE 0.
+000100        05  DL100-DIV-ENTRY OCCURS 6 TIMES
+000110                            INDEXED BY DL100-DIV-IDX.
+000120            10  DL100-DIVISOR       PIC 9(02).
+000130            10  DL100-DIV-EXPONENT  PIC 9(02).
+000140            10  DL100-DIV-FLAG      PIC X(01).
+000150                88  DL100-DIV-IS-POWER VALUE "Y".
