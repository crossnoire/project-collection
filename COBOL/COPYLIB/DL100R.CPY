@@ -0,0 +1,55 @@
+000010*========================================================*
+000020* DL100R  -  CLASSIFICATION REPORT LINE LAYOUTS           *
+000030* PRINTED BY POWER.  ONE DETAIL LINE PER LOT NUMBER,       *
+000040* A TWO-LINE HEADING AT THE TOP OF EACH PAGE, AND A        *
+000050* DISTRIBUTION SUMMARY AFTER THE LAST DETAIL LINE.         *
+000060*========================================================*
+000070    01  DL100-RPT-REC               PIC X(132).
+000080    01  DL100-HDG1-LINE.
+000090        05  FILLER                  PIC X(01) VALUE SPACE.
+000100        05  FILLER                  PIC X(30)
+000110                VALUE "LOT POWER-PACK CLASSIFICATION".
+000120        05  FILLER                  PIC X(10) VALUE SPACES.
+000130        05  FILLER              PIC X(12) VALUE "REPORT DATE:".
+000140        05  DL100-HDG1-DATE         PIC X(10) VALUE SPACES.
+000150        05  FILLER                  PIC X(08) VALUE "PAGE NO:".
+000160        05  DL100-HDG1-PAGE         PIC ZZZ9.
+000170        05  FILLER                  PIC X(57) VALUE SPACES.
+000180    01  DL100-HDG2-LINE.
+000190        05  FILLER                  PIC X(01) VALUE SPACE.
+000200        05  FILLER                  PIC X(10) VALUE "LOT NUMBER".
+000210        05  FILLER                  PIC X(02) VALUE SPACES.
+000220        05  DL100-HDG2-COL OCCURS 6 TIMES.
+000230            10  FILLER              PIC X(03) VALUE "P-".
+000240            10  DL100-HDG2-DIV      PIC Z9.
+000250            10  FILLER              PIC X(02) VALUE SPACES.
+000260            10  FILLER              PIC X(04) VALUE "EXP ".
+000270            10  FILLER              PIC X(02) VALUE SPACES.
+000280        05  FILLER                  PIC X(41) VALUE SPACES.
+000290    01  DL100-DET-LINE.
+000300        05  FILLER                  PIC X(01) VALUE SPACE.
+000310        05  DL100-DET-NOMBR         PIC ----9.
+000320        05  FILLER                  PIC X(07) VALUE SPACES.
+000330        05  DL100-DET-COL OCCURS 6 TIMES.
+000340            10  DL100-DET-FLAG      PIC XXX.
+000350            10  FILLER              PIC X(04) VALUE SPACES.
+000360            10  DL100-DET-EXP       PIC ZZ9.
+000370            10  FILLER              PIC X(03) VALUE SPACES.
+000380        05  FILLER                  PIC X(41) VALUE SPACES.
+000390    01  DL100-REJ-LINE.
+000391        05  FILLER                  PIC X(01) VALUE SPACE.
+000392        05  FILLER                  PIC X(15)
+000393                VALUE "*** REJECTED -".
+000394        05  DL100-REJ-KEY           PIC ZZZZZ9.
+000395        05  FILLER                  PIC X(03) VALUE SPACES.
+000396        05  FILLER                  PIC X(07) VALUE "VALUE '".
+000397        05  DL100-REJ-RAW           PIC X(09).
+000398        05  FILLER                  PIC X(01) VALUE "'".
+000399        05  FILLER                  PIC X(90) VALUE SPACES.
+000400    01  DL100-SUM-LINE.
+000410        05  DL100-SUM-LABEL         PIC X(30) VALUE SPACES.
+000420        05  DL100-SUM-COUNT         PIC ZZZ,ZZ9.
+000430        05  FILLER                  PIC X(03) VALUE SPACES.
+000440        05  DL100-SUM-PCT           PIC ZZ9.99.
+000450        05  FILLER                  PIC X(01) VALUE "%".
+000460        05  FILLER                  PIC X(85) VALUE SPACES.
