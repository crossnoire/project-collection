@@ -0,0 +1,268 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. POWMNT.
+000030 AUTHOR. D. L. OKONKWO.
+000040 INSTALLATION. PACKAGING SYSTEMS - PALLET BUILD.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*========================================================*
+000080* POWMNT IS THE ONLINE MAINTENANCE SCREEN FOR THE         *
+000090* PENDING LOT QUEUE.  IT LETS THE SHIFT OPERATOR ADD,      *
+000100* BROWSE, CORRECT AND DELETE LOT NUMBERS WAITING FOR THE   *
+000110* POWER BATCH CLASSIFICATION JOB, WITHOUT HAVING TO WAIT   *
+000120* FOR THE BATCH WINDOW TO FIX A BAD SCAN.                  *
+000130*========================================================*
+000140*  MODIFICATION HISTORY
+000150*  ---------------------------------------------------
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------- ----  -------------------------------------
+000180*  2026-08-08 DLO   ORIGINAL PROGRAM.
+000190*========================================================*
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. GENERIC.
+000230 OBJECT-COMPUTER. GENERIC.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT LOTQUEUE ASSIGN TO "LOTQUEUE"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS DL100-LOT-KEY
+000300         FILE STATUS IS DL100-LOTQ-STATUS.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  LOTQUEUE.
+000340 COPY DL100L.
+000350 WORKING-STORAGE SECTION.
+000360 01  DL100-LOTQ-STATUS            PIC X(02) VALUE "00".
+000370 77  DL100-NEXT-KEY               PIC 9(06) VALUE 0.
+000380 77  DL100-MENU-CHOICE            PIC X(01) VALUE SPACE.
+000390 77  DL100-DONE-SW                PIC X(01) VALUE "N".
+000400     88  DL100-ALL-DONE                VALUE "Y".
+000401 77  DL100-LOT-NOMBR-ENTRY        PIC X(09) VALUE SPACES.
+000402 77  DL100-LOT-NOMBR-DIGITS       PIC X(09) VALUE SPACES.
+000403 77  DL100-LOT-NOMBR-LEN          PIC 9(02) VALUE 0.
+000404 77  DL100-LOT-NOMBR-NUM          PIC 9(04) VALUE 0.
+000410 01  DL100-WS-DATE-AREA.
+000420     05  DL100-WS-YYYYMMDD        PIC 9(08).
+000430 SCREEN SECTION.
+000440 01  DL100-MENU-SCREEN.
+000450     05  BLANK SCREEN.
+000460     05  LINE 1 COLUMN 1 VALUE "POWMNT - PENDING LOT QUEUE MAINT".
+000470     05  LINE 3 COLUMN 1 VALUE "1.  ADD A PENDING LOT".
+000480     05  LINE 4 COLUMN 1 VALUE "2.  BROWSE PENDING LOTS".
+000490     05  LINE 5 COLUMN 1 VALUE "3.  CORRECT A PENDING LOT".
+000500     05  LINE 6 COLUMN 1 VALUE "4.  DELETE A PENDING LOT".
+000510     05  LINE 7 COLUMN 1 VALUE "5.  EXIT".
+000520     05  LINE 9 COLUMN 1 VALUE "SELECTION: ".
+000530     05  COLUMN PLUS 1 PIC X(01) TO DL100-MENU-CHOICE.
+000540 01  DL100-ADD-SCREEN.
+000550     05  BLANK SCREEN.
+000560     05  LINE 1 COLUMN 1 VALUE "ADD A PENDING LOT".
+000570     05  LINE 3 COLUMN 1 VALUE "LOT KEY: ".
+000580     05  COLUMN PLUS 1 PIC 9(06) FROM DL100-LOT-KEY.
+000590     05  LINE 4 COLUMN 1 VALUE "LOT NUMBER: ".
+000600     05  COLUMN PLUS 1 PIC X(09) TO DL100-LOT-NOMBR-ENTRY.
+000610 01  DL100-BROWSE-SCREEN.
+000620     05  BLANK SCREEN.
+000630     05  LINE 1 COLUMN 1 VALUE "BROWSE PENDING LOTS".
+000640     05  LINE 3 COLUMN 1 PIC 9(06) FROM DL100-LOT-KEY.
+000650     05  COLUMN PLUS 2 PIC X(09) FROM DL100-LOT-NOMBR-RAW.
+000660     05  COLUMN PLUS 2 PIC X(01) FROM DL100-LOT-STATUS.
+000670 01  DL100-KEY-SCREEN.
+000680     05  BLANK SCREEN.
+000690     05  LINE 1 COLUMN 1 VALUE "ENTER LOT KEY: ".
+000700     05  COLUMN PLUS 1 PIC 9(06) TO DL100-LOT-KEY.
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     OPEN I-O LOTQUEUE.
+000740     IF NOT DL100-LOTQ-STATUS = "00" AND
+000750        NOT DL100-LOTQ-STATUS = "05"
+000760         OPEN OUTPUT LOTQUEUE
+000770         CLOSE LOTQUEUE
+000780         OPEN I-O LOTQUEUE
+000790     END-IF.
+000800     PERFORM 1000-FIND-NEXT-KEY THRU 1000-FIND-NEXT-KEY-EXIT.
+000810     PERFORM 2000-MENU THRU 2000-MENU-EXIT
+000820         UNTIL DL100-ALL-DONE.
+000830     CLOSE LOTQUEUE.
+000840     STOP RUN.
+000850 0000-MAINLINE-EXIT.
+000860     EXIT.
+000870*----------------------------------------------------------*
+000880* 1000-FIND-NEXT-KEY - SCAN THE QUEUE ONCE AT STARTUP SO    *
+000890* ADDS GET THE NEXT UNUSED KEY.                             *
+000900*----------------------------------------------------------*
+000910 1000-FIND-NEXT-KEY.
+000920     MOVE 0 TO DL100-NEXT-KEY.
+000930     MOVE LOW-VALUE TO DL100-LOT-KEY.
+000940     START LOTQUEUE KEY IS GREATER THAN DL100-LOT-KEY
+000950         INVALID KEY
+000960             GO TO 1000-FIND-NEXT-KEY-EXIT
+000970     END-START.
+000980 1000-FIND-NEXT-KEY-LOOP.
+000990     READ LOTQUEUE NEXT RECORD
+001000         AT END
+001010             GO TO 1000-FIND-NEXT-KEY-EXIT
+001020     END-READ.
+001030     IF DL100-LOT-KEY > DL100-NEXT-KEY
+001040         MOVE DL100-LOT-KEY TO DL100-NEXT-KEY
+001050     END-IF.
+001060     GO TO 1000-FIND-NEXT-KEY-LOOP.
+001070 1000-FIND-NEXT-KEY-EXIT.
+001080     EXIT.
+001090*----------------------------------------------------------*
+001100* 2000-MENU - DISPLAY THE MAIN MENU AND DISPATCH.           *
+001110*----------------------------------------------------------*
+001120 2000-MENU.
+001130     DISPLAY DL100-MENU-SCREEN.
+001140     ACCEPT DL100-MENU-SCREEN.
+001150     EVALUATE DL100-MENU-CHOICE
+001160         WHEN "1"
+001170             PERFORM 3000-ADD-LOT THRU 3000-ADD-LOT-EXIT
+001180         WHEN "2"
+001190             PERFORM 4000-BROWSE-LOTS THRU 4000-BROWSE-LOTS-EXIT
+001200         WHEN "3"
+001210             PERFORM 5000-CORRECT-LOT THRU 5000-CORRECT-LOT-EXIT
+001220         WHEN "4"
+001230             PERFORM 6000-DELETE-LOT THRU 6000-DELETE-LOT-EXIT
+001240         WHEN "5"
+001250             MOVE "Y" TO DL100-DONE-SW
+001260         WHEN OTHER
+001270             CONTINUE
+001280     END-EVALUATE.
+001290 2000-MENU-EXIT.
+001300     EXIT.
+001310*----------------------------------------------------------*
+001320* 3000-ADD-LOT - ADD A NEW PENDING LOT NUMBER TO THE QUEUE. *
+001330* VALIDATION OF THE NUMBER ITSELF IS LEFT TO POWER SO THE   *
+001340* OPERATOR CAN QUEUE A CORRECTION EVEN FOR A DOUBTFUL SCAN  *
+001350* AND LET THE BATCH REJECT LOGIC HAVE THE FINAL SAY.        *
+001360*----------------------------------------------------------*
+001370 3000-ADD-LOT.
+001380     INITIALIZE DL100-LOT-RECORD.
+001390     ADD 1 TO DL100-NEXT-KEY.
+001400     MOVE DL100-NEXT-KEY TO DL100-LOT-KEY.
+001410     DISPLAY DL100-ADD-SCREEN.
+001420     ACCEPT DL100-ADD-SCREEN.
+001425     PERFORM 3500-FORMAT-LOT-NOMBR
+         THRU 3500-FORMAT-LOT-NOMBR-EXIT.
+001430     MOVE "P" TO DL100-LOT-STATUS.
+001440     ACCEPT DL100-WS-YYYYMMDD FROM DATE YYYYMMDD.
+001450     MOVE DL100-WS-YYYYMMDD TO DL100-LOT-ADDED-DATE.
+001460     WRITE DL100-LOT-RECORD
+001470         INVALID KEY
+001480             DISPLAY "POWMNT: LOT KEY ALREADY EXISTS"
+001490     END-WRITE.
+001500 3000-ADD-LOT-EXIT.
+001510     EXIT.
+001511*----------------------------------------------------------*
+001512* 3500-FORMAT-LOT-NOMBR - REBUILD THE QUEUE'S RIGHT-        *
+001513* JUSTIFIED, ZERO-FILLED RAW LOT NUMBER FROM WHATEVER THE   *
+001514* OPERATOR TYPED ON THE SCREEN, SO POWER'S VALIDATION SEES  *
+001515* THE SAME FORMAT NO MATTER HOW IT WAS KEYED.  AN EMPTY OR  *
+001516* NON-NUMERIC ENTRY IS LEFT AS SPACES, WHICH POWER'S OWN    *
+001517* NOT-NUMERIC CHECK ALREADY REJECTS - AND SO IS ANY ENTRY   *
+001517* WITH AN EMBEDDED SPACE, SINCE THE UNSTRING BELOW WOULD    *
+001517* OTHERWISE STOP AT THE FIRST ONE AND SILENTLY KEEP ONLY    *
+001517* WHATEVER CAME BEFORE IT.                                  *
+001518*----------------------------------------------------------*
+001519 3500-FORMAT-LOT-NOMBR.
+001521     MOVE SPACES TO DL100-LOT-NOMBR-DIGITS.
+001522     MOVE 0 TO DL100-LOT-NOMBR-LEN.
+001523     UNSTRING DL100-LOT-NOMBR-ENTRY DELIMITED BY ALL SPACE
+001524         INTO DL100-LOT-NOMBR-DIGITS
+001525         COUNT IN DL100-LOT-NOMBR-LEN.
+001526     IF DL100-LOT-NOMBR-LEN = 0
+001527         MOVE SPACES TO DL100-LOT-NOMBR-RAW
+001528         GO TO 3500-FORMAT-LOT-NOMBR-EXIT
+001529     END-IF.
+001530     IF DL100-LOT-NOMBR-LEN < 9
+001531         IF DL100-LOT-NOMBR-ENTRY(DL100-LOT-NOMBR-LEN + 1 :
+001530                 9 - DL100-LOT-NOMBR-LEN) NOT = SPACES
+001532             MOVE SPACES TO DL100-LOT-NOMBR-RAW
+001533             GO TO 3500-FORMAT-LOT-NOMBR-EXIT
+001534         END-IF
+001535     END-IF.
+001531     IF DL100-LOT-NOMBR-DIGITS(1:DL100-LOT-NOMBR-LEN)
+001532             IS NOT NUMERIC
+001533         MOVE SPACES TO DL100-LOT-NOMBR-RAW
+001534         GO TO 3500-FORMAT-LOT-NOMBR-EXIT
+001535     END-IF.
+001536     MOVE DL100-LOT-NOMBR-DIGITS(1:DL100-LOT-NOMBR-LEN)
+001537         TO DL100-LOT-NOMBR-NUM.
+001538     STRING "00000" DL100-LOT-NOMBR-NUM
+001539         DELIMITED BY SIZE INTO DL100-LOT-NOMBR-RAW.
+001541 3500-FORMAT-LOT-NOMBR-EXIT.
+001542     EXIT.
+001520*----------------------------------------------------------*
+001530* 4000-BROWSE-LOTS - LIST EVERY LOT STILL PENDING.          *
+001540*----------------------------------------------------------*
+001550 4000-BROWSE-LOTS.
+001560     MOVE LOW-VALUE TO DL100-LOT-KEY.
+001570     START LOTQUEUE KEY IS GREATER THAN DL100-LOT-KEY
+001580         INVALID KEY
+001590             GO TO 4000-BROWSE-LOTS-EXIT
+001600     END-START.
+001610 4000-BROWSE-LOTS-LOOP.
+001620     READ LOTQUEUE NEXT RECORD
+001630         AT END
+001640             GO TO 4000-BROWSE-LOTS-EXIT
+001650     END-READ.
+001660     IF DL100-STAT-PENDING
+001670         DISPLAY DL100-BROWSE-SCREEN
+001680     END-IF.
+001690     GO TO 4000-BROWSE-LOTS-LOOP.
+001700 4000-BROWSE-LOTS-EXIT.
+001710     EXIT.
+001720*----------------------------------------------------------*
+001730* 5000-CORRECT-LOT - REWRITE THE LOT NUMBER ON AN EXISTING  *
+001740* PENDING ENTRY.  A LOT POWER HAS ALREADY CLASSIFIED OR     *
+001741* REJECTED IS PART OF THE HISTORICAL RECORD AND CAN'T BE    *
+001742* CORRECTED HERE, THE SAME WAY 4000-BROWSE-LOTS DOESN'T     *
+001743* SHOW IT EXISTS.                                           *
+001750*----------------------------------------------------------*
+001760 5000-CORRECT-LOT.
+001770     DISPLAY DL100-KEY-SCREEN.
+001780     ACCEPT DL100-KEY-SCREEN.
+001790     READ LOTQUEUE
+001800         INVALID KEY
+001810             DISPLAY "POWMNT: LOT KEY NOT FOUND"
+001820             GO TO 5000-CORRECT-LOT-EXIT
+001830     END-READ.
+001831     IF NOT DL100-STAT-PENDING
+001832         DISPLAY "POWMNT: LOT IS NOT PENDING, CANNOT CORRECT"
+001833         GO TO 5000-CORRECT-LOT-EXIT
+001834     END-IF.
+001840     DISPLAY DL100-ADD-SCREEN.
+001850     ACCEPT DL100-ADD-SCREEN.
+001855     PERFORM 3500-FORMAT-LOT-NOMBR
+         THRU 3500-FORMAT-LOT-NOMBR-EXIT.
+001860     REWRITE DL100-LOT-RECORD
+001870         INVALID KEY
+001880             DISPLAY "POWMNT: REWRITE FAILED"
+001890     END-REWRITE.
+001900 5000-CORRECT-LOT-EXIT.
+001910     EXIT.
+001920*----------------------------------------------------------*
+001930* 6000-DELETE-LOT - REMOVE A PENDING ENTRY FROM THE QUEUE.  *
+001940* A LOT POWER HAS ALREADY CLASSIFIED OR REJECTED IS PART    *
+001941* OF THE HISTORICAL RECORD AND CAN'T BE DELETED HERE.       *
+001942*----------------------------------------------------------*
+001950 6000-DELETE-LOT.
+001960     DISPLAY DL100-KEY-SCREEN.
+001970     ACCEPT DL100-KEY-SCREEN.
+001980     READ LOTQUEUE
+001990         INVALID KEY
+002000             DISPLAY "POWMNT: LOT KEY NOT FOUND"
+002010             GO TO 6000-DELETE-LOT-EXIT
+002020     END-READ.
+002021     IF NOT DL100-STAT-PENDING
+002022         DISPLAY "POWMNT: LOT IS NOT PENDING, CANNOT DELETE"
+002023         GO TO 6000-DELETE-LOT-EXIT
+002024     END-IF.
+002030     DELETE LOTQUEUE RECORD
+002040         INVALID KEY
+002050             DISPLAY "POWMNT: DELETE FAILED"
+002060     END-DELETE.
+002070 6000-DELETE-LOT-EXIT.
+002080     EXIT.
