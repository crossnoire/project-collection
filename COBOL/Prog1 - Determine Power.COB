@@ -1,90 +1,806 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. POWER.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NOMBR PIC S9999 VALUE 0.
-       01 NOMBR2 PIC 9999 VALUE 0.
-       01 NOMBR3 PIC 9999 VALUE 0.
-       01 NOMBR4 PIC 9999 VALUE 0.
-       01 XTMP2 PIC 9(9) VALUE 0.
-       01 X3 PIC 9(9) VALUE 0.
-       01 X4 PIC 9(9) VALUE 0.
-       01 REMDR PIC 9999 VALUE 0.
-       01 TEMPR PIC 9999 VALUE 0.
-       01 rst PIC X(99) VALUE " ".
-       01 STR2 PIC X(99) VALUE " ".
-       01 STR3 PIC X(99) VALUE " ".
-       01 STR4 PIC X(99) VALUE " ".
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Enter a number: " ACCEPT NOMBR.
-           IF NOMBR <= 0
-               DISPLAY "False,False,False"
-               STOP RUN.
-
-
-           MOVE NOMBR TO NOMBR2.
-           MOVE NOMBR TO NOMBR3.
-           MOVE NOMBR TO NOMBR4.
-
-
-           PERFORM UNTIL NOMBR2 <= 1
-               DIVIDE NOMBR2 BY 2 GIVING TEMPR REMAINDER REMDR
-                   IF REMDR IS NOT = 0 THEN
-                       MOVE 0 TO XTMP2
-                       MOVE 1 TO NOMBR2
-                   ELSE
-                       DIVIDE NOMBR2 BY 2 GIVING NOMBR2
-                       MOVE 1 TO XTMP2
-                   END-IF
-           END-PERFORM.
-
-           PERFORM UNTIL NOMBR3 <= 1
-               DIVIDE NOMBR3 BY 3 GIVING TEMPR REMAINDER REMDR
-               IF REMDR IS NOT = 0 THEN
-                   MOVE 0 TO X3
-                   MOVE 1 TO NOMBR3
-               ELSE
-                   DIVIDE NOMBR3 BY 3 GIVING NOMBR3
-                   MOVE 1 TO X3
-               END-IF
-           END-PERFORM.
-
-           PERFORM UNTIL NOMBR4 <= 1
-               DIVIDE NOMBR4 BY 4 GIVING TEMPR REMAINDER REMDR
-               IF REMDR IS NOT = 0 THEN
-                   MOVE 0 TO X4
-                   MOVE 1 TO NOMBR4
-               ELSE
-                   DIVIDE NOMBR4 BY 4 GIVING NOMBR4
-                   MOVE 1 TO X4
-               END-IF
-           END-PERFORM
-
-           IF XTMP2 = 1 THEN
-              MOVE "True," TO STR2
-           ELSE
-                MOVE "False," TO STR2
-           END-IF
-           IF X3 = 1 THEN
-                MOVE "True," TO STR3
-           ELSE
-                MOVE "False," TO STR3
-           END-IF
-           IF X4 = 1 THEN
-                MOVE "True" TO STR4
-           ELSE
-                MOVE "False" TO STR4
-           END-IF
-
-           STRING STR2 DELIMITED BY " ",
-           " ",
-           STR3 DELIMITED BY " ",
-           STR4 DELIMITED BY SIZE
-           INTO rst.
-
-           DISPLAY rst.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. POWER.
+000030 AUTHOR. D. L. OKONKWO.
+000040 INSTALLATION. PACKAGING SYSTEMS - PALLET BUILD.
+000050 DATE-WRITTEN. 01/04/1998.
+000060 DATE-COMPILED.
+000070*========================================================*
+000080* POWER CLASSIFIES EACH PENDING LOT QUANTITY ON THE       *
+000090* PACKING-LINE QUEUE AS A POWER OF ONE OR MORE CONFIGURED  *
+000100* DIVISORS (CASE-PACK SIZES) SO THE PALLET-BUILD LOGIC     *
+000110* KNOWS HOW MANY LAYERS A LOT SUPPORTS.  RESULTS ARE       *
+000120* PRINTED TO A SHIFT REPORT, HANDED OFF TO THE WAREHOUSE   *
+000130* EXTRACT FILE, AND LOGGED TO THE COMPLIANCE AUDIT TRAIL.  *
+000140*========================================================*
+000150*  MODIFICATION HISTORY
+000160*  ---------------------------------------------------
+000170*  DATE       INIT  DESCRIPTION
+000180*  ---------- ----  -------------------------------------
+000190*  1998-04-01 DLO   ORIGINAL PROGRAM - SINGLE ACCEPT,
+000200*                   POWER-OF-2/3/4 ONLY, CONSOLE DISPLAY.
+000210*  2026-08-08 DLO   CONVERTED TO FILE-DRIVEN BATCH MODE
+000220*                   AGAINST THE PENDING LOT QUEUE.
+000230*  2026-08-08 DLO   REPLACED THE STRING'D TRUE/FALSE LINE
+000240*                   WITH A COLUMNAR REPORT, DATE HEADING
+000250*                   AND 60-LINE PAGE BREAK.
+000260*  2026-08-08 DLO   ADDED INPUT VALIDATION - BAD LOT
+000270*                   NUMBERS ARE LOGGED AND SKIPPED, WITH
+000280*                   A REJECT COUNT AT END OF RUN.
+000290*  2026-08-08 DLO   DIVISOR LIST NOW TABLE-DRIVEN
+000300*                   (DL100D) - ADDED POWER-OF-5 AND
+000310*                   POWER-OF-6 FOR THE BULK-SNACK AND
+000320*                   MULTIPACK TRAY LINES.
+000330*  2026-08-08 DLO   ADDED WAREHOUSE EXTRACT FILE OUTPUT.
+000340*  2026-08-08 DLO   ADDED COMPLIANCE AUDIT TRAIL.
+000350*  2026-08-08 DLO   REPORT AND EXTRACT NOW CARRY THE
+000360*                   EXPONENT, NOT JUST THE TRUE/FALSE FLAG.
+000370*  2026-08-08 DLO   ADDED CHECKPOINT/RESTART EVERY
+000380*                   DL100-CHECKPOINT-INTERVAL RECORDS.
+000390*  2026-08-08 DLO   ADDED END-OF-RUN DISTRIBUTION SUMMARY.
+000400*========================================================*
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER. GENERIC.
+000440 OBJECT-COMPUTER. GENERIC.
+000450 SPECIAL-NAMES.
+000460     C01 IS TOP-OF-PAGE.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT LOTQUEUE ASSIGN TO "LOTQUEUE"
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS DL100-LOT-KEY
+000530         FILE STATUS IS DL100-LOTQ-STATUS.
+000540     SELECT PWRRPT ASSIGN TO "PWRRPT"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS DL100-RPT-STATUS.
+000570     SELECT PWREXT ASSIGN TO "PWREXT"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS DL100-EXT-STATUS.
+000600     SELECT PWRAUD ASSIGN TO "PWRAUD"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS DL100-AUD-STATUS.
+000630     SELECT PWRCHK ASSIGN TO "PWRCHK"
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS DL100-CHK-STATUS.
+000655     SELECT DIVCFG ASSIGN TO "DIVCFG"
+000656         ORGANIZATION IS LINE SEQUENTIAL
+000657         FILE STATUS IS DL100-DCF-STATUS.
+000658     SELECT LOTFEED ASSIGN TO "LOTFEED"
+000659         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS DL100-FEED-STATUS.
+000661 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  LOTQUEUE.
+000690 COPY DL100L.
+000700 FD  PWRRPT
+000710     RECORD CONTAINS 132 CHARACTERS.
+000720 COPY DL100R.
+000730 FD  PWREXT.
+000740 COPY DL100E.
+000750 FD  PWRAUD.
+000760 COPY DL100A.
+000770 FD  PWRCHK.
+000780 COPY DL100C.
+000785 FD  DIVCFG.
+000786 COPY DL100V.
+000787 FD  LOTFEED.
+000788 COPY DL100F.
+000790 WORKING-STORAGE SECTION.
+000800 COPY DL100D.
+000810 01  DL100-WS-STATUS-AREA.
+000820     05  DL100-LOTQ-STATUS       PIC X(02) VALUE "00".
+000830         88  DL100-LOTQ-OK            VALUE "00".
+000840         88  DL100-LOTQ-EOF            VALUE "10".
+000850         88  DL100-LOTQ-NOTFOUND       VALUE "23".
+000860     05  DL100-RPT-STATUS        PIC X(02) VALUE "00".
+000870     05  DL100-EXT-STATUS        PIC X(02) VALUE "00".
+000880     05  DL100-AUD-STATUS        PIC X(02) VALUE "00".
+000890     05  DL100-CHK-STATUS        PIC X(02) VALUE "00".
+000895     05  DL100-DCF-STATUS        PIC X(02) VALUE "00".
+000896         88  DL100-DCF-OK             VALUE "00".
+000897         88  DL100-DCF-EOF            VALUE "10".
+000898     05  DL100-FEED-STATUS       PIC X(02) VALUE "00".
+000899         88  DL100-FEED-OK            VALUE "00".
+000899     88  DL100-FEED-EOF            VALUE "10".
+000900 77  DL100-EOF-SW                PIC X(01) VALUE "N".
+000910     88  DL100-AT-EOF                 VALUE "Y".
+000920 77  DL100-NOMBR                 PIC S9(04) VALUE 0.
+000930 77  DL100-REMDR                 PIC 9(09) VALUE 0.
+000940 77  DL100-TEMPR                 PIC 9(09) VALUE 0.
+000950 77  DL100-WORK-VALUE            PIC 9(09) VALUE 0.
+000960 77  DL100-REJECT-COUNT          PIC 9(09) VALUE 0.
+000970 77  DL100-PROCESSED-COUNT       PIC 9(09) VALUE 0.
+000980 77  DL100-LINE-COUNT            PIC 9(04) VALUE 0.
+000990 77  DL100-PAGE-COUNT            PIC 9(04) VALUE 0.
+001000 77  DL100-LINES-PER-PAGE        PIC 9(04) VALUE 60.
+001010 77  DL100-CHECKPOINT-INTERVAL   PIC 9(09) VALUE 500.
+001020 77  DL100-SINCE-CHECKPOINT      PIC 9(09) VALUE 0.
+001030 77  DL100-RESTARTING-SW         PIC X(01) VALUE "N".
+001040     88  DL100-IS-RESTARTING           VALUE "Y".
+001041 77  DL100-RUN-USER              PIC X(08) VALUE SPACES.
+001042 77  DL100-DIV-SEARCH-FOR        PIC 9(02) VALUE 0.
+001043 77  DL100-DIV-FOUND-IDX         PIC 9(02) VALUE 0.
+001044 77  DL100-DIV-RESULT-FLAG       PIC X(01) VALUE "N".
+001045 77  DL100-DIV-RESULT-EXP        PIC 9(02) VALUE 0.
+001046 77  DL100-CHK-COMPLETE-SW       PIC X(01) VALUE "N".
+001048 77  DL100-FEED-EOF-SW           PIC X(01) VALUE "N".
+001049     88  DL100-FEED-AT-EOF             VALUE "Y".
+001049 77  DL100-NEXT-KEY              PIC 9(06) VALUE 0.
+001049 77  DL100-FEED-DIGITS           PIC X(09) VALUE SPACES.
+001049 77  DL100-FEED-LEN              PIC 9(02) VALUE 0.
+001049 77  DL100-FEED-NUM              PIC 9(04) VALUE 0.
+001050 01  DL100-WS-DATE-AREA.
+001060     05  DL100-WS-YYYYMMDD.
+001070         10  DL100-WS-CCYY       PIC 9(04).
+001080         10  DL100-WS-MM         PIC 9(02).
+001090         10  DL100-WS-DD         PIC 9(02).
+001100 77  DL100-WS-TIME                PIC 9(08).
+001110 77  DL100-WS-TIMESTAMP           PIC 9(14).
+001120 01  DL100-SUM-TABLE.
+001130     05  DL100-SUM-2-ONLY         PIC 9(09) VALUE 0.
+001140     05  DL100-SUM-3-ONLY         PIC 9(09) VALUE 0.
+001150     05  DL100-SUM-4-ONLY         PIC 9(09) VALUE 0.
+001155     05  DL100-SUM-5-ONLY         PIC 9(09) VALUE 0.
+001156     05  DL100-SUM-6-ONLY         PIC 9(09) VALUE 0.
+001160     05  DL100-SUM-NONE           PIC 9(09) VALUE 0.
+001170 77  DL100-SUM-PCT-WORK           PIC 9(05)V99 VALUE 0.
+001180 77  DL100-SUM-COUNT-NUM          PIC 9(09) VALUE 0.
+001190 PROCEDURE DIVISION.
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001220     PERFORM 2000-PROCESS-LOTS THRU 2000-PROCESS-LOTS-EXIT
+001230         UNTIL DL100-AT-EOF.
+001240     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001250     STOP RUN.
+001260 0000-MAINLINE-EXIT.
+001270     EXIT.
+001280*----------------------------------------------------------*
+001290* 1000-INITIALIZE - OPEN FILES, LOAD THE DIVISOR TABLE,    *
+001300* POSITION THE LOT QUEUE EITHER AT THE TOP OR AT THE LAST  *
+001310* CHECKPOINT, AND PRIME THE REPORT HEADING.                *
+001320*----------------------------------------------------------*
+001330 1000-INITIALIZE.
+001331     ACCEPT DL100-RUN-USER FROM ENVIRONMENT "USER".
+001332     IF DL100-RUN-USER = SPACES
+001333         MOVE "PWRBATCH" TO DL100-RUN-USER
+001334     END-IF.
+001340     PERFORM 1100-INIT-DIVISOR-TABLE
+001350         THRU 1100-INIT-DIVISOR-TABLE-EXIT.
+001360     OPEN I-O LOTQUEUE.
+001370     IF NOT DL100-LOTQ-OK
+001380         DISPLAY "POWER: UNABLE TO OPEN LOTQUEUE, STATUS "
+001390             DL100-LOTQ-STATUS
+001400         MOVE "Y" TO DL100-EOF-SW
+001410         GO TO 1000-INITIALIZE-EXIT
+001420     END-IF.
+001430     OPEN OUTPUT PWRRPT.
+001440     OPEN OUTPUT PWREXT.
+001450     OPEN EXTEND PWRAUD.
+001460     IF NOT DL100-AUD-STATUS = "00"
+001470         OPEN OUTPUT PWRAUD
+001480     END-IF.
+001485     PERFORM 1140-FIND-NEXT-KEY THRU 1140-FIND-NEXT-KEY-EXIT.
+001490     PERFORM 1200-LOAD-CHECKPOINT THRU 1200-LOAD-CHECKPOINT-EXIT.
+001495     IF NOT DL100-IS-RESTARTING
+001496         PERFORM 1150-LOAD-LOT-FEED THRU 1150-LOAD-LOT-FEED-EXIT
+001497     END-IF.
+001500     PERFORM 1300-WRITE-HEADING THRU 1300-WRITE-HEADING-EXIT.
+001510     PERFORM 2100-READ-LOTQUEUE THRU 2100-READ-LOTQUEUE-EXIT.
+001520 1000-INITIALIZE-EXIT.
+001530     EXIT.
+001540*----------------------------------------------------------*
+001550* 1100-INIT-DIVISOR-TABLE - THE ACTIVE PACK-SIZE DIVISORS   *
+001560* ARE READ FROM THE DIVCFG FILE, ONE DIVISOR PER LINE, SO   *
+001570* ADDING OR DROPPING A PACK SIZE IS A FILE MAINTENANCE      *
+001580* CHORE, NOT A RECOMPILE.  IF DIVCFG IS MISSING OR EMPTY    *
+001590* WE FALL BACK TO THE ORIGINAL POWER-OF-2/3/4/5/6 LIST.     *
+001595*----------------------------------------------------------*
+001600 1100-INIT-DIVISOR-TABLE.
+001605     MOVE 0 TO DL100-DIV-COUNT.
+001610     OPEN INPUT DIVCFG.
+001615     IF NOT DL100-DCF-OK
+001616         PERFORM 1110-DEFAULT-DIVISOR-TABLE
+001617             THRU 1110-DEFAULT-DIVISOR-TABLE-EXIT
+001618         GO TO 1100-INIT-DIVISOR-TABLE-EXIT
+001619     END-IF.
+001625     PERFORM 1120-READ-DIVISOR-CONFIG
+001626         THRU 1120-READ-DIVISOR-CONFIG-EXIT.
+001627     CLOSE DIVCFG.
+001628     IF DL100-DIV-COUNT = 0
+001629         PERFORM 1110-DEFAULT-DIVISOR-TABLE
+001630             THRU 1110-DEFAULT-DIVISOR-TABLE-EXIT
+001631     END-IF.
+001720 1100-INIT-DIVISOR-TABLE-EXIT.
+001730     EXIT.
+001731*----------------------------------------------------------*
+001732* 1110-DEFAULT-DIVISOR-TABLE - BUILT-IN FALLBACK LIST USED  *
+001733* ONLY WHEN DIVCFG CANNOT BE OPENED OR HAS NO ENTRIES.      *
+001734*----------------------------------------------------------*
+001735 1110-DEFAULT-DIVISOR-TABLE.
+001736     MOVE 5 TO DL100-DIV-COUNT.
+001737     MOVE 2 TO DL100-DIVISOR(1).
+001738     MOVE 3 TO DL100-DIVISOR(2).
+001739     MOVE 4 TO DL100-DIVISOR(3).
+001740     MOVE 5 TO DL100-DIVISOR(4).
+001741     MOVE 6 TO DL100-DIVISOR(5).
+001742 1110-DEFAULT-DIVISOR-TABLE-EXIT.
+001743     EXIT.
+001744*----------------------------------------------------------*
+001745* 1120-READ-DIVISOR-CONFIG - ONE RECORD IN DIVCFG PER       *
+001746* ACTIVE DIVISOR.  EXTRA LINES PAST THE SIX TABLE SLOTS     *
+001747* ARE IGNORED.                                               *
+001748*----------------------------------------------------------*
+001749 1120-READ-DIVISOR-CONFIG.
+001750     READ DIVCFG INTO DL100-DCF-RECORD
+001751         AT END
+001752             GO TO 1120-READ-DIVISOR-CONFIG-EXIT
+001753     END-READ.
+001754     IF DL100-DIV-COUNT < 6
+001755         ADD 1 TO DL100-DIV-COUNT
+001756         MOVE DL100-DCF-DIVISOR TO DL100-DIVISOR(DL100-DIV-COUNT)
+001757     END-IF.
+001758     GO TO 1120-READ-DIVISOR-CONFIG.
+001759 1120-READ-DIVISOR-CONFIG-EXIT.
+001760     EXIT.
+001761*----------------------------------------------------------*
+001762* 1140-FIND-NEXT-KEY - SCAN THE QUEUE ONCE AT START-UP SO   *
+001763* LOTS BULK-LOADED FROM LOTFEED GET KEYS PAST ANYTHING      *
+001764* ALREADY QUEUED BY POWMNT OR LEFT OVER FROM A PRIOR RUN.   *
+001765*----------------------------------------------------------*
+001766 1140-FIND-NEXT-KEY.
+001767     MOVE 0 TO DL100-NEXT-KEY.
+001768     MOVE LOW-VALUE TO DL100-LOT-KEY.
+001769     START LOTQUEUE KEY IS GREATER THAN DL100-LOT-KEY
+001770         INVALID KEY
+001771             GO TO 1140-FIND-NEXT-KEY-EXIT
+001772     END-START.
+001773 1140-FIND-NEXT-KEY-LOOP.
+001774     READ LOTQUEUE NEXT RECORD
+001775         AT END
+001776             GO TO 1140-FIND-NEXT-KEY-EXIT
+001777     END-READ.
+001778     IF DL100-LOT-KEY > DL100-NEXT-KEY
+001779         MOVE DL100-LOT-KEY TO DL100-NEXT-KEY
+001780     END-IF.
+001781     GO TO 1140-FIND-NEXT-KEY-LOOP.
+001782 1140-FIND-NEXT-KEY-EXIT.
+001783     EXIT.
+001784*----------------------------------------------------------*
+001785* 1150-LOAD-LOT-FEED - DRAIN THE SHIFT'S LOTFEED PICK-LIST  *
+001786* FILE (IF ONE WAS STAGED) INTO LOTQUEUE AS NEW PENDING     *
+001787* RECORDS, SO A WHOLE SHIFT'S LOTS CAN BE LOADED WITHOUT AN *
+001788* OPERATOR KEYING THEM ONE AT A TIME THROUGH POWMNT.  IF    *
+001789* LOTFEED ISN'T STAGED FOR THIS RUN, THIS IS A NO-OP AND    *
+001790* POWER JUST DRAINS WHATEVER POWMNT HAS QUEUED.  CALLER     *
+001790* SKIPS THIS ENTIRELY WHEN RESUMING AN INCOMPLETE PRIOR    *
+001790* RUN - THAT FEED WAS ALREADY DRAINED BEFORE THE RUN WAS   *
+001790* INTERRUPTED, AND RUNNING IT AGAIN WOULD DOUBLE-QUEUE IT. *
+001791*----------------------------------------------------------*
+001792 1150-LOAD-LOT-FEED.
+001793     MOVE "N" TO DL100-FEED-EOF-SW.
+001794     OPEN INPUT LOTFEED.
+001795     IF NOT DL100-FEED-OK
+001796         GO TO 1150-LOAD-LOT-FEED-EXIT
+001797     END-IF.
+001798     PERFORM 1160-LOAD-LOT-FEED-LOOP
+001799         THRU 1160-LOAD-LOT-FEED-LOOP-EXIT
+001800         UNTIL DL100-FEED-AT-EOF.
+001801     CLOSE LOTFEED.
+001802 1150-LOAD-LOT-FEED-EXIT.
+001803     EXIT.
+001804*----------------------------------------------------------*
+001805* 1160-LOAD-LOT-FEED-LOOP - ONE LOTFEED LINE PER PASS.      *
+001806*----------------------------------------------------------*
+001807 1160-LOAD-LOT-FEED-LOOP.
+001808     READ LOTFEED INTO DL100-FEED-RECORD
+001809         AT END
+001810             MOVE "Y" TO DL100-FEED-EOF-SW
+001811             GO TO 1160-LOAD-LOT-FEED-LOOP-EXIT
+001812     END-READ.
+001813     PERFORM 1170-FORMAT-FEED-NOMBR
+001813         THRU 1170-FORMAT-FEED-NOMBR-EXIT.
+001814     IF DL100-LOT-NOMBR-RAW = SPACES
+001815         GO TO 1160-LOAD-LOT-FEED-LOOP-EXIT
+001816     END-IF.
+001817     ADD 1 TO DL100-NEXT-KEY.
+001818     MOVE DL100-NEXT-KEY TO DL100-LOT-KEY.
+001819     MOVE "P" TO DL100-LOT-STATUS.
+001820     ACCEPT DL100-WS-YYYYMMDD FROM DATE YYYYMMDD.
+001821     MOVE DL100-WS-YYYYMMDD TO DL100-LOT-ADDED-DATE.
+001822     WRITE DL100-LOT-RECORD
+001823         INVALID KEY
+001824             DISPLAY "POWER: LOTFEED KEY COLLISION, LOT SKIPPED"
+001825     END-WRITE.
+001826 1160-LOAD-LOT-FEED-LOOP-EXIT.
+001827     EXIT.
+001828*----------------------------------------------------------*
+001829* 1170-FORMAT-FEED-NOMBR - REBUILD THE QUEUE'S RIGHT-       *
+001830* JUSTIFIED, ZERO-FILLED RAW LOT NUMBER FROM WHATEVER WAS   *
+001831* ON THE LOTFEED LINE.  A BLANK OR NON-NUMERIC LINE COMES   *
+001832* OUT AS SPACES, WHICH 2200-VALIDATE-LOT WILL REJECT LIKE   *
+001833* ANY OTHER BAD SCAN - AND SO DOES A LINE WITH AN EMBEDDED  *
+001833* SPACE, SINCE THE UNSTRING BELOW WOULD OTHERWISE STOP AT   *
+001833* THE FIRST ONE AND SILENTLY KEEP ONLY THE LEADING DIGITS.  *
+001834*----------------------------------------------------------*
+001835 1170-FORMAT-FEED-NOMBR.
+001836     INITIALIZE DL100-LOT-RECORD.
+001837     MOVE SPACES TO DL100-FEED-DIGITS.
+001838     MOVE 0 TO DL100-FEED-LEN.
+001839     UNSTRING DL100-FEED-NOMBR-RAW DELIMITED BY ALL SPACE
+001840         INTO DL100-FEED-DIGITS
+001841         COUNT IN DL100-FEED-LEN.
+001842     IF DL100-FEED-LEN = 0
+001843         GO TO 1170-FORMAT-FEED-NOMBR-EXIT
+001844     END-IF.
+001843     IF DL100-FEED-LEN < 9
+001843         IF DL100-FEED-NOMBR-RAW(DL100-FEED-LEN + 1 :
+001843                 9 - DL100-FEED-LEN) NOT = SPACES
+001843             GO TO 1170-FORMAT-FEED-NOMBR-EXIT
+001843         END-IF
+001843     END-IF.
+001845     IF DL100-FEED-DIGITS(1:DL100-FEED-LEN) IS NOT NUMERIC
+001846         GO TO 1170-FORMAT-FEED-NOMBR-EXIT
+001847     END-IF.
+001848     MOVE DL100-FEED-DIGITS(1:DL100-FEED-LEN) TO DL100-FEED-NUM.
+001849     STRING "00000" DL100-FEED-NUM
+001850         DELIMITED BY SIZE INTO DL100-LOT-NOMBR-RAW.
+001851 1170-FORMAT-FEED-NOMBR-EXIT.
+001852     EXIT.
+001740*----------------------------------------------------------*
+001750* 1200-LOAD-CHECKPOINT - IF A CHECKPOINT FILE FROM A PRIOR  *
+001760* INCOMPLETE RUN EXISTS, START THE LOT QUEUE JUST PAST THE  *
+001770* LAST KEY THAT WAS SUCCESSFULLY PROCESSED; OTHERWISE (NO   *
+001771* CHECKPOINT AT ALL, OR ONE LEFT BY A CLEAN PRIOR RUN)      *
+001772* START IT AT THE TOP OF THE QUEUE.  EITHER WAY, THE QUEUE  *
+001773* IS LEFT POSITIONED FOR 2100-READ-LOTQUEUE WHEN THIS       *
+001774* RETURNS - IT IS THE ONLY PLACE THAT DOES SO.              *
+001780*----------------------------------------------------------*
+001790 1200-LOAD-CHECKPOINT.
+001800     OPEN INPUT PWRCHK.
+001810     IF NOT DL100-CHK-STATUS = "00"
+001820         PERFORM 1210-START-AT-TOP THRU 1210-START-AT-TOP-EXIT
+001825         GO TO 1200-LOAD-CHECKPOINT-EXIT
+001830     END-IF.
+001840     READ PWRCHK INTO DL100-CHK-RECORD.
+001850     IF DL100-CHK-STATUS = "00" AND DL100-CHK-RUN-INCOMPLETE
+001860         MOVE "Y" TO DL100-RESTARTING-SW
+001870         MOVE DL100-CHK-COUNT TO DL100-PROCESSED-COUNT
+001871         MOVE DL100-CHK-REJECTS TO DL100-REJECT-COUNT
+001872         MOVE DL100-CHK-SUM-2-ONLY TO DL100-SUM-2-ONLY
+001873         MOVE DL100-CHK-SUM-3-ONLY TO DL100-SUM-3-ONLY
+001874         MOVE DL100-CHK-SUM-4-ONLY TO DL100-SUM-4-ONLY
+001876         MOVE DL100-CHK-SUM-5-ONLY TO DL100-SUM-5-ONLY
+001877         MOVE DL100-CHK-SUM-6-ONLY TO DL100-SUM-6-ONLY
+001875         MOVE DL100-CHK-SUM-NONE TO DL100-SUM-NONE
+001880         MOVE DL100-CHK-LAST-KEY TO DL100-LOT-KEY
+001890         START LOTQUEUE KEY IS GREATER THAN DL100-LOT-KEY
+001900             INVALID KEY
+001910                 MOVE "Y" TO DL100-EOF-SW
+001920         END-START
+001930         DISPLAY "POWER: RESUMING AFTER LOT KEY "
+001940             DL100-CHK-LAST-KEY
+001945     ELSE
+001946         PERFORM 1210-START-AT-TOP THRU 1210-START-AT-TOP-EXIT
+001948         DISPLAY "POWER: NO INCOMPLETE RUN FOUND - "
+001949             "STARTING FROM THE TOP OF THE QUEUE"
+001950     END-IF.
+001960     CLOSE PWRCHK.
+001970 1200-LOAD-CHECKPOINT-EXIT.
+001980     EXIT.
+001981*----------------------------------------------------------*
+001982* 1210-START-AT-TOP - POSITION THE LOT QUEUE AT RECORD ONE  *
+001983* FOR A RUN THAT ISN'T RESUMING AN INCOMPLETE PRIOR RUN.    *
+001984*----------------------------------------------------------*
+001985 1210-START-AT-TOP.
+001986     MOVE LOW-VALUE TO DL100-LOT-KEY.
+001987     START LOTQUEUE KEY IS GREATER THAN DL100-LOT-KEY
+001988         INVALID KEY
+001989             MOVE "Y" TO DL100-EOF-SW
+001990     END-START.
+001991 1210-START-AT-TOP-EXIT.
+001992     EXIT.
+001990*----------------------------------------------------------*
+002000* 1300-WRITE-HEADING - REPORT DATE HEADING AND COLUMN       *
+002010* TITLES, ONE DIVISOR PER COLUMN.                           *
+002020*----------------------------------------------------------*
+002030 1300-WRITE-HEADING.
+002040     ACCEPT DL100-WS-YYYYMMDD FROM DATE YYYYMMDD.
+002050     ADD 1 TO DL100-PAGE-COUNT.
+002060     MOVE SPACES TO DL100-HDG1-LINE.
+002070     STRING DL100-WS-MM "/" DL100-WS-DD "/" DL100-WS-CCYY
+002080         DELIMITED BY SIZE INTO DL100-HDG1-DATE.
+002090     MOVE DL100-PAGE-COUNT TO DL100-HDG1-PAGE.
+002100     WRITE DL100-HDG1-LINE AFTER ADVANCING TOP-OF-PAGE.
+002110     MOVE SPACES TO DL100-HDG2-LINE.
+002120     PERFORM VARYING DL100-DIV-IDX FROM 1 BY 1
+002130             UNTIL DL100-DIV-IDX > DL100-DIV-COUNT
+002140         MOVE DL100-DIVISOR(DL100-DIV-IDX)
+002150             TO DL100-HDG2-DIV(DL100-DIV-IDX)
+002160     END-PERFORM.
+002170     WRITE DL100-HDG2-LINE.
+002180     MOVE 2 TO DL100-LINE-COUNT.
+002190 1300-WRITE-HEADING-EXIT.
+002200     EXIT.
+002210*----------------------------------------------------------*
+002220* 2000-PROCESS-LOTS - VALIDATE, CLASSIFY, REPORT, EXTRACT   *
+002230* AND AUDIT ONE PENDING LOT, THEN CHECKPOINT IF DUE.        *
+002240*----------------------------------------------------------*
+002250 2000-PROCESS-LOTS.
+002260     PERFORM 2200-VALIDATE-LOT THRU 2200-VALIDATE-LOT-EXIT.
+002270     IF DL100-LOTQ-NOTFOUND
+002280         GO TO 2000-ADVANCE-QUEUE
+002290     END-IF.
+002300     PERFORM 3000-CLASSIFY-LOT THRU 3000-CLASSIFY-LOT-EXIT.
+002310     PERFORM 4000-WRITE-DETAIL-LINE
+002320         THRU 4000-WRITE-DETAIL-LINE-EXIT.
+002330     PERFORM 5000-WRITE-EXTRACT THRU 5000-WRITE-EXTRACT-EXIT.
+002340     PERFORM 6000-WRITE-AUDIT THRU 6000-WRITE-AUDIT-EXIT.
+002350     PERFORM 7000-ACCUM-SUMMARY THRU 7000-ACCUM-SUMMARY-EXIT.
+002360     ADD 1 TO DL100-PROCESSED-COUNT.
+002370     ADD 1 TO DL100-SINCE-CHECKPOINT.
+002380     IF DL100-SINCE-CHECKPOINT >= DL100-CHECKPOINT-INTERVAL
+002390         PERFORM 1400-WRITE-CHECKPOINT
+002400             THRU 1400-WRITE-CHECKPOINT-EXIT
+002410     END-IF.
+002420 2000-ADVANCE-QUEUE.
+002425     PERFORM 2100-READ-LOTQUEUE THRU 2100-READ-LOTQUEUE-EXIT.
+002428 2000-PROCESS-LOTS-EXIT.
+002430     EXIT.
+002440*----------------------------------------------------------*
+002450* 1400-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH  *
+002460* THE LAST KEY SUCCESSFULLY PROCESSED.                      *
+002470*----------------------------------------------------------*
+002480 1400-WRITE-CHECKPOINT.
+002490     MOVE DL100-LOT-KEY TO DL100-CHK-LAST-KEY.
+002500     MOVE DL100-NOMBR TO DL100-CHK-LAST-NOMBR.
+002510     MOVE DL100-PROCESSED-COUNT TO DL100-CHK-COUNT.
+002511     MOVE DL100-REJECT-COUNT TO DL100-CHK-REJECTS.
+002512     MOVE DL100-SUM-2-ONLY TO DL100-CHK-SUM-2-ONLY.
+002513     MOVE DL100-SUM-3-ONLY TO DL100-CHK-SUM-3-ONLY.
+002514     MOVE DL100-SUM-4-ONLY TO DL100-CHK-SUM-4-ONLY.
+002516     MOVE DL100-SUM-5-ONLY TO DL100-CHK-SUM-5-ONLY.
+002517     MOVE DL100-SUM-6-ONLY TO DL100-CHK-SUM-6-ONLY.
+002515     MOVE DL100-SUM-NONE TO DL100-CHK-SUM-NONE.
+002518     MOVE DL100-CHK-COMPLETE-SW TO DL100-CHK-COMPLETE.
+002520     ACCEPT DL100-WS-YYYYMMDD FROM DATE YYYYMMDD.
+002530     ACCEPT DL100-WS-TIME FROM TIME.
+002540     STRING DL100-WS-YYYYMMDD DL100-WS-TIME(1:6)
+002550         DELIMITED BY SIZE INTO DL100-CHK-TIMESTAMP.
+002560     OPEN OUTPUT PWRCHK.
+002570     WRITE DL100-CHK-RECORD.
+002580     CLOSE PWRCHK.
+002590     MOVE 0 TO DL100-SINCE-CHECKPOINT.
+002600 1400-WRITE-CHECKPOINT-EXIT.
+002610     EXIT.
+002620*----------------------------------------------------------*
+002630* 2100-READ-LOTQUEUE - READ THE NEXT LOT, SKIPPING ANY      *
+002640* RECORD THAT IS NOT STILL PENDING.                         *
+002650*----------------------------------------------------------*
+002660 2100-READ-LOTQUEUE.
+002670     READ LOTQUEUE NEXT RECORD
+002680         AT END
+002690             MOVE "Y" TO DL100-EOF-SW
+002700             GO TO 2100-READ-LOTQUEUE-EXIT
+002710     END-READ.
+002720     IF NOT DL100-STAT-PENDING
+002730         GO TO 2100-READ-LOTQUEUE
+002740     END-IF.
+002750 2100-READ-LOTQUEUE-EXIT.
+002760     EXIT.
+002770*----------------------------------------------------------*
+002780* 2200-VALIDATE-LOT - REJECT NON-NUMERIC OR OUT-OF-RANGE    *
+002790* LOT NUMBERS (INCLUDING EMBEDDED SPACES FROM THE HANDHELD  *
+002800* SCANNER FEED) WITHOUT STOPPING THE REST OF THE BATCH.     *
+002810*----------------------------------------------------------*
+002820 2200-VALIDATE-LOT.
+002830     MOVE "00" TO DL100-LOTQ-STATUS.
+002840     IF DL100-LOT-NOMBR-RAW IS NOT NUMERIC
+002850         PERFORM 2300-REJECT-LOT THRU 2300-REJECT-LOT-EXIT
+002860         MOVE "23" TO DL100-LOTQ-STATUS
+002870         GO TO 2200-VALIDATE-LOT-EXIT
+002880     END-IF.
+002890     IF DL100-LOT-NOMBR-RAW(1:5) IS NOT EQUAL TO "00000"
+002900         PERFORM 2300-REJECT-LOT THRU 2300-REJECT-LOT-EXIT
+002910         MOVE "23" TO DL100-LOTQ-STATUS
+002920         GO TO 2200-VALIDATE-LOT-EXIT
+002930     END-IF.
+002940     MOVE DL100-LOT-NOMBR-RAW TO DL100-NOMBR.
+002950     IF DL100-NOMBR <= 0
+002960         PERFORM 2300-REJECT-LOT THRU 2300-REJECT-LOT-EXIT
+002970         MOVE "23" TO DL100-LOTQ-STATUS
+002980     END-IF.
+002990 2200-VALIDATE-LOT-EXIT.
+003000     EXIT.
+002960*----------------------------------------------------------*
+002970* 2300-REJECT-LOT - LOG THE BAD LOT NUMBER TO THE PRINTED   *
+002980* REPORT (SO IT SURVIVES AN UNATTENDED OVERNIGHT RUN, NOT   *
+002990* JUST THE CONSOLE), MARK THE QUEUE RECORD REJECTED, AND    *
+002991* BUMP THE REJECT COUNT.                                    *
+002992*----------------------------------------------------------*
+003000 2300-REJECT-LOT.
+003010     DISPLAY "POWER: REJECTED LOT KEY " DL100-LOT-KEY
+003020         " VALUE '" DL100-LOT-NOMBR-RAW "' - NOT A VALID LOT "
+003030         "NUMBER".
+003031     IF DL100-LINE-COUNT >= DL100-LINES-PER-PAGE
+003032         PERFORM 1300-WRITE-HEADING THRU 1300-WRITE-HEADING-EXIT
+003033     END-IF.
+003034     MOVE SPACES TO DL100-REJ-LINE.
+003035     MOVE DL100-LOT-KEY TO DL100-REJ-KEY.
+003036     MOVE DL100-LOT-NOMBR-RAW TO DL100-REJ-RAW.
+003037     WRITE DL100-REJ-LINE.
+003038     ADD 1 TO DL100-LINE-COUNT.
+003040     ADD 1 TO DL100-REJECT-COUNT.
+003050     MOVE "R" TO DL100-LOT-STATUS.
+003060     REWRITE DL100-LOT-RECORD.
+003070 2300-REJECT-LOT-EXIT.
+003080     EXIT.
+003090*----------------------------------------------------------*
+003100* 3000-CLASSIFY-LOT - FOR EACH CONFIGURED DIVISOR, DIVIDE   *
+003110* THE LOT QUANTITY DOWN UNTIL IT NO LONGER DIVIDES EVENLY,  *
+003120* RECORDING WHETHER IT BOTTOMED OUT AT 1 (A PURE POWER) AND *
+003130* HOW MANY TIMES THE DIVIDE SUCCEEDED (THE EXPONENT).       *
+003140*----------------------------------------------------------*
+003150 3000-CLASSIFY-LOT.
+003160     PERFORM VARYING DL100-DIV-IDX FROM 1 BY 1
+003170             UNTIL DL100-DIV-IDX > DL100-DIV-COUNT
+003180         PERFORM 3100-CLASSIFY-ONE-DIVISOR
+003190             THRU 3100-CLASSIFY-ONE-DIVISOR-EXIT
+003200     END-PERFORM.
+003210     MOVE "D" TO DL100-LOT-STATUS.
+003220     REWRITE DL100-LOT-RECORD.
+003230 3000-CLASSIFY-LOT-EXIT.
+003240     EXIT.
+003250*----------------------------------------------------------*
+003260* 3100-CLASSIFY-ONE-DIVISOR - DIVIDE LOOP FOR A SINGLE      *
+003270* TABLE ENTRY.  REPLACES THE THREE HAND-CODED NOMBR2/       *
+003280* NOMBR3/NOMBR4 LOOPS FROM THE ORIGINAL PROGRAM.            *
+003290*----------------------------------------------------------*
+003300 3100-CLASSIFY-ONE-DIVISOR.
+003310     MOVE DL100-NOMBR TO DL100-WORK-VALUE.
+003320     MOVE 0 TO DL100-DIV-EXPONENT(DL100-DIV-IDX).
+003330     MOVE "N" TO DL100-DIV-FLAG(DL100-DIV-IDX).
+003340     PERFORM 3200-DIVIDE-STEP THRU 3200-DIVIDE-STEP-EXIT
+003350         UNTIL DL100-WORK-VALUE <= 1.
+003360     IF DL100-WORK-VALUE = 1
+003370         MOVE "Y" TO DL100-DIV-FLAG(DL100-DIV-IDX)
+003380     END-IF.
+003390 3100-CLASSIFY-ONE-DIVISOR-EXIT.
+003400     EXIT.
+003410 3200-DIVIDE-STEP.
+003420     DIVIDE DL100-WORK-VALUE BY DL100-DIVISOR(DL100-DIV-IDX)
+003430         GIVING DL100-TEMPR REMAINDER DL100-REMDR.
+003440     IF DL100-REMDR IS NOT = 0
+003450         MOVE 1 TO DL100-WORK-VALUE
+003460     ELSE
+003470         MOVE DL100-TEMPR TO DL100-WORK-VALUE
+003480         ADD 1 TO DL100-DIV-EXPONENT(DL100-DIV-IDX)
+003490     END-IF.
+003500 3200-DIVIDE-STEP-EXIT.
+003510     EXIT.
+003511*----------------------------------------------------------*
+003512* 3600-LOOKUP-DIVISOR - FIND THE DIVISOR TABLE ENTRY WHOSE  *
+003513* DIVISOR VALUE MATCHES DL100-DIV-SEARCH-FOR AND RETURN ITS *
+003514* RESULT/EXPONENT, REGARDLESS OF WHAT SLOT IT SITS IN - THE *
+003515* EXTRACT AND AUDIT RECORDS KEY OFF DIVISOR VALUE, NOT THE   *
+003516* TABLE POSITION, SINCE DIVCFG CAN REORDER OR DROP ENTRIES.  *
+003517*----------------------------------------------------------*
+003518 3600-LOOKUP-DIVISOR.
+003519     MOVE 0 TO DL100-DIV-FOUND-IDX.
+003520     MOVE "N" TO DL100-DIV-RESULT-FLAG.
+003521     MOVE 0 TO DL100-DIV-RESULT-EXP.
+003522     PERFORM VARYING DL100-DIV-IDX FROM 1 BY 1
+003523             UNTIL DL100-DIV-IDX > DL100-DIV-COUNT
+003524         IF DL100-DIVISOR(DL100-DIV-IDX) = DL100-DIV-SEARCH-FOR
+003525             MOVE DL100-DIV-IDX TO DL100-DIV-FOUND-IDX
+003526         END-IF
+003527     END-PERFORM.
+003528     IF DL100-DIV-FOUND-IDX > 0
+003529         MOVE DL100-DIV-EXPONENT(DL100-DIV-FOUND-IDX)
+003530             TO DL100-DIV-RESULT-EXP
+003531         IF DL100-DIV-IS-POWER(DL100-DIV-FOUND-IDX)
+003532             MOVE "Y" TO DL100-DIV-RESULT-FLAG
+003533         END-IF
+003534     END-IF.
+003535 3600-LOOKUP-DIVISOR-EXIT.
+003536     EXIT.
+003520*----------------------------------------------------------*
+003530* 4000-WRITE-DETAIL-LINE - ONE REPORT LINE PER LOT, WITH A  *
+003540* NEW PAGE HEADING EVERY DL100-LINES-PER-PAGE LINES.        *
+003550*----------------------------------------------------------*
+003560 4000-WRITE-DETAIL-LINE.
+003570     IF DL100-LINE-COUNT >= DL100-LINES-PER-PAGE
+003580         PERFORM 1300-WRITE-HEADING THRU 1300-WRITE-HEADING-EXIT
+003590     END-IF.
+003600     MOVE SPACES TO DL100-DET-LINE.
+003610     MOVE DL100-NOMBR TO DL100-DET-NOMBR.
+003620     PERFORM VARYING DL100-DIV-IDX FROM 1 BY 1
+003630             UNTIL DL100-DIV-IDX > DL100-DIV-COUNT
+003640         IF DL100-DIV-IS-POWER(DL100-DIV-IDX)
+003650             MOVE "YES" TO DL100-DET-FLAG(DL100-DIV-IDX)
+003660         ELSE
+003670             MOVE "NO " TO DL100-DET-FLAG(DL100-DIV-IDX)
+003680         END-IF
+003690         MOVE DL100-DIV-EXPONENT(DL100-DIV-IDX)
+003700             TO DL100-DET-EXP(DL100-DIV-IDX)
+003710     END-PERFORM.
+003720     WRITE DL100-DET-LINE.
+003730     ADD 1 TO DL100-LINE-COUNT.
+003740 4000-WRITE-DETAIL-LINE-EXIT.
+003750     EXIT.
+003760*----------------------------------------------------------*
+003770* 5000-WRITE-EXTRACT - FIXED-FORMAT RECORD FOR THE WMS      *
+003780* PALLET-BUILD EXTRACT JOB.                                 *
+003790*----------------------------------------------------------*
+003800 5000-WRITE-EXTRACT.
+003810     MOVE SPACES TO DL100-EXT-RECORD.
+003820     MOVE DL100-NOMBR TO DL100-EXT-NOMBR.
+003830     MOVE 2 TO DL100-DIV-SEARCH-FOR.
+003831     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+003832     MOVE DL100-DIV-RESULT-FLAG TO DL100-EXT-FLAG2.
+003833     MOVE DL100-DIV-RESULT-EXP TO DL100-EXT-EXP2.
+003880     MOVE 3 TO DL100-DIV-SEARCH-FOR.
+003881     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+003882     MOVE DL100-DIV-RESULT-FLAG TO DL100-EXT-FLAG3.
+003883     MOVE DL100-DIV-RESULT-EXP TO DL100-EXT-EXP3.
+003930     MOVE 4 TO DL100-DIV-SEARCH-FOR.
+003931     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+003932     MOVE DL100-DIV-RESULT-FLAG TO DL100-EXT-FLAG4.
+003933     MOVE DL100-DIV-RESULT-EXP TO DL100-EXT-EXP4.
+004010     WRITE DL100-EXT-RECORD.
+004020 5000-WRITE-EXTRACT-EXIT.
+004030     EXIT.
+004040*----------------------------------------------------------*
+004050* 6000-WRITE-AUDIT - APPEND A COMPLIANCE AUDIT LINE.        *
+004060*----------------------------------------------------------*
+004070 6000-WRITE-AUDIT.
+004080     MOVE SPACES TO DL100-AUD-RECORD.
+004090     ACCEPT DL100-WS-YYYYMMDD FROM DATE YYYYMMDD.
+004100     ACCEPT DL100-WS-TIME FROM TIME.
+004110     STRING DL100-WS-YYYYMMDD DL100-WS-TIME(1:6)
+004120         DELIMITED BY SIZE INTO DL100-AUD-TIMESTAMP.
+004130     MOVE DL100-RUN-USER TO DL100-AUD-USER.
+004140     MOVE DL100-NOMBR TO DL100-AUD-NOMBR.
+004150     MOVE 2 TO DL100-DIV-SEARCH-FOR.
+004151     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004152     IF DL100-DIV-RESULT-FLAG = "Y"
+004153         MOVE "TRUE " TO DL100-AUD-STR2
+004154     ELSE
+004155         MOVE "FALSE" TO DL100-AUD-STR2
+004156     END-IF.
+004157     MOVE DL100-DIV-RESULT-EXP TO DL100-AUD-EXP2.
+004200     MOVE 3 TO DL100-DIV-SEARCH-FOR.
+004201     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004202     IF DL100-DIV-RESULT-FLAG = "Y"
+004210         MOVE "TRUE " TO DL100-AUD-STR3
+004220     ELSE
+004230         MOVE "FALSE" TO DL100-AUD-STR3
+004240     END-IF.
+004241     MOVE DL100-DIV-RESULT-EXP TO DL100-AUD-EXP3.
+004250     MOVE 4 TO DL100-DIV-SEARCH-FOR.
+004251     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004252     IF DL100-DIV-RESULT-FLAG = "Y"
+004260         MOVE "TRUE " TO DL100-AUD-STR4
+004270     ELSE
+004280         MOVE "FALSE" TO DL100-AUD-STR4
+004290     END-IF.
+004291     MOVE DL100-DIV-RESULT-EXP TO DL100-AUD-EXP4.
+004330     WRITE DL100-AUD-RECORD.
+004340 6000-WRITE-AUDIT-EXIT.
+004350     EXIT.
+004360*----------------------------------------------------------*
+004370* 7000-ACCUM-SUMMARY - BUCKET THIS LOT INTO ONE OF THE SIX  *
+004380* END-OF-RUN DISTRIBUTION COUNTS, BY DIVISOR *VALUE* (VIA   *
+004381* 3600-LOOKUP-DIVISOR) RATHER THAN BY TABLE POSITION, SO A  *
+004382* DIVCFG THAT REORDERS OR DROPS ENTRIES CAN'T MISFILE A LOT *
+004383* INTO THE WRONG BUCKET.  A LOT THAT PASSES MORE THAN ONE   *
+004390* TEST (E.G. A POWER OF BOTH 2 AND 4) FALLS INTO THE        *
+004400* LOWEST-VALUED DIVISOR BUCKET IT SATISFIES.                *
+004410*----------------------------------------------------------*
+004420 7000-ACCUM-SUMMARY.
+004421     MOVE 2 TO DL100-DIV-SEARCH-FOR.
+004422     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004423     IF DL100-DIV-RESULT-FLAG = "Y"
+004424         ADD 1 TO DL100-SUM-2-ONLY
+004425         GO TO 7000-ACCUM-SUMMARY-EXIT
+004426     END-IF.
+004427     MOVE 3 TO DL100-DIV-SEARCH-FOR.
+004428     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004429     IF DL100-DIV-RESULT-FLAG = "Y"
+004430         ADD 1 TO DL100-SUM-3-ONLY
+004431         GO TO 7000-ACCUM-SUMMARY-EXIT
+004432     END-IF.
+004433     MOVE 4 TO DL100-DIV-SEARCH-FOR.
+004434     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004435     IF DL100-DIV-RESULT-FLAG = "Y"
+004436         ADD 1 TO DL100-SUM-4-ONLY
+004437         GO TO 7000-ACCUM-SUMMARY-EXIT
+004438     END-IF.
+004439     MOVE 5 TO DL100-DIV-SEARCH-FOR.
+004440     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004441     IF DL100-DIV-RESULT-FLAG = "Y"
+004442         ADD 1 TO DL100-SUM-5-ONLY
+004443         GO TO 7000-ACCUM-SUMMARY-EXIT
+004444     END-IF.
+004445     MOVE 6 TO DL100-DIV-SEARCH-FOR.
+004446     PERFORM 3600-LOOKUP-DIVISOR THRU 3600-LOOKUP-DIVISOR-EXIT.
+004447     IF DL100-DIV-RESULT-FLAG = "Y"
+004448         ADD 1 TO DL100-SUM-6-ONLY
+004449         GO TO 7000-ACCUM-SUMMARY-EXIT
+004450     END-IF.
+004451     ADD 1 TO DL100-SUM-NONE.
+004560 7000-ACCUM-SUMMARY-EXIT.
+004570     EXIT.
+004580*----------------------------------------------------------*
+004590* 8000-FINISH - PRINT THE DISTRIBUTION SUMMARY, DROP A      *
+004600* FINAL CHECKPOINT (SO A CLEAN COMPLETION RESTARTS THE NEXT *
+004610* FILE FROM THE TOP, NOT FROM MID-FILE), AND CLOSE UP.      *
+004620*----------------------------------------------------------*
+004630 8000-FINISH.
+004640     PERFORM 8100-WRITE-SUMMARY THRU 8100-WRITE-SUMMARY-EXIT.
+004645     MOVE "Y" TO DL100-CHK-COMPLETE-SW.
+004646     PERFORM 1400-WRITE-CHECKPOINT
+004647         THRU 1400-WRITE-CHECKPOINT-EXIT.
+004650     CLOSE LOTQUEUE.
+004660     CLOSE PWRRPT.
+004670     CLOSE PWREXT.
+004680     CLOSE PWRAUD.
+004690     DISPLAY "POWER: " DL100-PROCESSED-COUNT " LOT(S) PROCESSED, "
+004700         DL100-REJECT-COUNT " REJECTED.".
+004710 8000-FINISH-EXIT.
+004720     EXIT.
+004730*----------------------------------------------------------*
+004740* 8100-WRITE-SUMMARY - COUNT/PERCENT IN EACH OF THE SIX     *
+004750* BUCKETS PLUS A GRAND TOTAL, AFTER THE LAST DETAIL LINE.   *
+004760*----------------------------------------------------------*
+004770 8100-WRITE-SUMMARY.
+004780     MOVE SPACES TO DL100-SUM-LINE.
+004790     WRITE DL100-SUM-LINE.
+004800     MOVE "POWER-OF-2 ONLY LOTS........." TO DL100-SUM-LABEL.
+004810     MOVE DL100-SUM-2-ONLY TO DL100-SUM-COUNT-NUM.
+004820     PERFORM 8200-COMPUTE-PCT THRU 8200-COMPUTE-PCT-EXIT.
+004830     WRITE DL100-SUM-LINE.
+004840     MOVE "POWER-OF-3 ONLY LOTS........." TO DL100-SUM-LABEL.
+004850     MOVE DL100-SUM-3-ONLY TO DL100-SUM-COUNT-NUM.
+004860     PERFORM 8200-COMPUTE-PCT THRU 8200-COMPUTE-PCT-EXIT.
+004870     WRITE DL100-SUM-LINE.
+004880     MOVE "POWER-OF-4 ONLY LOTS........." TO DL100-SUM-LABEL.
+004890     MOVE DL100-SUM-4-ONLY TO DL100-SUM-COUNT-NUM.
+004900     PERFORM 8200-COMPUTE-PCT THRU 8200-COMPUTE-PCT-EXIT.
+004901     WRITE DL100-SUM-LINE.
+004902     MOVE "POWER-OF-5 ONLY LOTS........." TO DL100-SUM-LABEL.
+004903     MOVE DL100-SUM-5-ONLY TO DL100-SUM-COUNT-NUM.
+004904     PERFORM 8200-COMPUTE-PCT THRU 8200-COMPUTE-PCT-EXIT.
+004905     WRITE DL100-SUM-LINE.
+004906     MOVE "POWER-OF-6 ONLY LOTS........." TO DL100-SUM-LABEL.
+004907     MOVE DL100-SUM-6-ONLY TO DL100-SUM-COUNT-NUM.
+004908     PERFORM 8200-COMPUTE-PCT THRU 8200-COMPUTE-PCT-EXIT.
+004910     WRITE DL100-SUM-LINE.
+004920     MOVE "NOT A POWER OF 2, 3, 4, 5 OR 6" TO DL100-SUM-LABEL.
+004930     MOVE DL100-SUM-NONE TO DL100-SUM-COUNT-NUM.
+004940     PERFORM 8200-COMPUTE-PCT THRU 8200-COMPUTE-PCT-EXIT.
+004950     WRITE DL100-SUM-LINE.
+004960     MOVE "GRAND TOTAL LOTS PROCESSED..." TO DL100-SUM-LABEL.
+004970     MOVE DL100-PROCESSED-COUNT TO DL100-SUM-COUNT.
+004980     MOVE ZEROES TO DL100-SUM-PCT.
+004990     WRITE DL100-SUM-LINE.
+005000     MOVE "LOTS REJECTED (INVALID)......" TO DL100-SUM-LABEL.
+005010     MOVE DL100-REJECT-COUNT TO DL100-SUM-COUNT.
+005020     MOVE ZEROES TO DL100-SUM-PCT.
+005030     WRITE DL100-SUM-LINE.
+005040 8100-WRITE-SUMMARY-EXIT.
+005050     EXIT.
+005060*----------------------------------------------------------*
+005070* 8200-COMPUTE-PCT - BUCKET COUNT AS A PERCENT OF THE       *
+005080* GRAND TOTAL LOTS PROCESSED.                               *
+005090*----------------------------------------------------------*
+005100 8200-COMPUTE-PCT.
+005110     MOVE 0 TO DL100-SUM-PCT-WORK.
+005120     MOVE DL100-SUM-COUNT-NUM TO DL100-SUM-COUNT.
+005130     IF DL100-PROCESSED-COUNT > 0
+005140         COMPUTE DL100-SUM-PCT-WORK ROUNDED =
+005150             (DL100-SUM-COUNT-NUM * 100) / DL100-PROCESSED-COUNT
+005160     END-IF.
+005170     MOVE DL100-SUM-PCT-WORK TO DL100-SUM-PCT.
+005180 8200-COMPUTE-PCT-EXIT.
+005190     EXIT.
